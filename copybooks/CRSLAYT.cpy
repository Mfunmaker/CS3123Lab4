@@ -0,0 +1,23 @@
+      ******************************************************
+      *         DESCRIPTION OF COURSE RECORD LAYOUT       ***
+      *         SHARED BY LAB4 AND CRSMAINT -- KEYED ON    ***
+      *         C-COURSE (C-ABB/C-NUMB/C-SEC)              ***
+      ******************************************************
+       01 COURSEDATA.
+           03 C-COURSE.
+                05 C-ABB        PIC XXX.
+                05 C-NUMB       PIC XXXX.
+                05 C-SEC        PIC X(20).
+           03 C-TITLE           PIC X(20).
+           03 C-SEATSREMAINING  PIC S999.
+           03 C-CLASSLIMIT      PIC 999.
+           03 FILLER            PIC XXX.
+           03 C-STARTINGTIME.
+                05 C-STARTINGHOUR       PIC 99.
+                05 C-STARTINGMIN        PIC 99.
+           03 FILLER            PIC XX.
+           03 C-DAYS            PIC X(6).
+           03 C-LOCATION.
+                05 C-BUILDING   PIC XX.
+                05 C-ROOM       PIC XXX.
+           03 FILLER            PIC X(24).
