@@ -0,0 +1,99 @@
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. CRSCONV.
+        AUTHOR. Martin Funmaker.
+      * ONE-TIME CONVERSION UTILITY -- REORGANIZES THE ORIGINAL
+      * SEQUENTIAL DASCOURSE FILE INTO THE INDEXED COURSEFILE
+      * LAYOUT KEYED ON C-COURSE, SO EXISTING COURSE DATA SURVIVES
+      * THE REQ 007 INDEXED-FILE CONVERSION INSTEAD OF BEING LOST
+      * WHEN LAB4/CRSMAINT FIND NO INDEXED DASCOURSE AND CREATE AN
+      * EMPTY ONE.  RUN THIS ONCE, AGAINST THE OLD SEQUENTIAL FILE
+      * RENAMED OUT OF THE WAY, BEFORE LAB4 OR CRSMAINT ARE EVER
+      * RUN AGAINST THE NEW INDEXED DASCOURSE.
+      ******************************************************
+      * MODIFICATION HISTORY
+      *   MWF  ORIGINAL WRITE-UP -- READ THE PRE-REORG SEQUENTIAL
+      *        DASCOURSE (ASSIGNED HERE TO DASCOURSE.OLD SO IT
+      *        DOESN'T COLLIDE WITH THE NEW INDEXED FILE) AND
+      *        WRITE EACH RECORD INTO THE NEW INDEXED COURSEFILE.
+      ******************************************************
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+           SELECT OLDCOURSE ASSIGN TO 'DASCOURSE.OLD'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OLD-FILE-STATUS.
+           SELECT COURSEFILE ASSIGN TO 'DASCOURSE'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS C-COURSE
+               FILE STATUS IS WS-FILE-STATUS.
+        DATA DIVISION.
+        FILE SECTION.
+      **********************************************************
+      *   THE OLD FILE IS READ AS A FLAT RECORD AND MOVED INTO  *
+      *   COURSEDATA (FROM CRSLAYT) ON THE WAY OUT, THE SAME    *
+      *   "READ ... INTO" IDIOM LAB4 ALREADY USES TO MOVE        *
+      *   SRTCOURSE'S FLAT RECORD INTO COURSEDATA                *
+      **********************************************************
+        FD  OLDCOURSE
+           LABEL RECORDS ARE STANDARD.
+       01  OLD-COURSEDATA          PIC X(97).
+        FD  COURSEFILE
+           LABEL RECORDS ARE STANDARD.
+           COPY CRSLAYT.
+
+        WORKING-STORAGE SECTION.
+        01  MISC.
+           03  WS-OLD-FILE-STATUS   PIC XX  VALUE '00'.
+           03  WS-FILE-STATUS       PIC XX  VALUE '00'.
+           03  EOF                  PIC X   VALUE 'N'.
+                 88 ENDOFDATA               VALUE 'Y'.
+        77  WS-READ-COUNT           PIC 9(7) COMP VALUE 0.
+        77  WS-WRITTEN-COUNT        PIC 9(7) COMP VALUE 0.
+        77  WS-REJECT-COUNT         PIC 9(7) COMP VALUE 0.
+
+        PROCEDURE DIVISION.
+       000MAINLINE.
+           OPEN INPUT OLDCOURSE.
+           IF WS-OLD-FILE-STATUS = '35'
+                DISPLAY 'DASCOURSE.OLD NOT FOUND -- '
+                     'NOTHING TO CONVERT'
+                GO TO 000MAINLINE-EXIT
+           END-IF.
+           OPEN OUTPUT COURSEFILE.
+           PERFORM 100READOLDCOURSE.
+           PERFORM 200CONVERTONE
+                UNTIL ENDOFDATA.
+           CLOSE OLDCOURSE.
+           CLOSE COURSEFILE.
+           DISPLAY 'RECORDS READ FROM DASCOURSE.OLD:  ' WS-READ-COUNT.
+           DISPLAY 'RECORDS WRITTEN TO DASCOURSE:     '
+                WS-WRITTEN-COUNT.
+           DISPLAY 'RECORDS REJECTED (DUPLICATE KEY):  '
+                WS-REJECT-COUNT.
+       000MAINLINE-EXIT.
+           STOP RUN.
+      **********************************************************
+      *   READ ONE RECORD FROM THE OLD SEQUENTIAL FILE          *
+      **********************************************************
+       100READOLDCOURSE.
+           READ OLDCOURSE INTO COURSEDATA
+                   AT END MOVE 'Y' TO EOF.
+           IF NOT ENDOFDATA
+                ADD 1 TO WS-READ-COUNT
+           END-IF.
+      **********************************************************
+      *   WRITE THE CONVERTED RECORD TO THE NEW INDEXED FILE.   *
+      *   A DUPLICATE KEY IS REPORTED AND SKIPPED RATHER THAN   *
+      *   ABENDING THE WHOLE CONVERSION RUN                     *
+      **********************************************************
+       200CONVERTONE.
+           WRITE COURSEDATA
+                INVALID KEY
+                     DISPLAY 'DUPLICATE KEY, SKIPPED -- ' C-COURSE
+                     ADD 1 TO WS-REJECT-COUNT
+                NOT INVALID KEY
+                     ADD 1 TO WS-WRITTEN-COUNT
+           END-WRITE.
+           PERFORM 100READOLDCOURSE.
