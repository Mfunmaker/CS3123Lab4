@@ -2,45 +2,310 @@
         PROGRAM-ID. LAB4.
         AUTHOR. Martin Funmaker.
       * LAB EXERCISE 4.
+      ******************************************************
+      * MODIFICATION HISTORY
+      *   MWF  ADDED EXCPFILE EXCEPTION LISTING OF OVERBOOKED
+      *        SECTIONS, PULLED FROM THE SAME COURSEFILE PASS
+      *        AS THE MAIN CATALOG REPORT.  ALSO CORRECTED
+      *        SEVERAL TYPOS (WRTIE/WRITE, LINCT/LINECT,
+      *        MISMATCHED FIELD NAMES) THAT KEPT THIS FROM
+      *        COMPILING IN THE FIRST PLACE.
+      *   MWF  SORT THE COURSE FILE BY C-ABB AHEAD OF THE MAIN
+      *        PASS AND ADD A DEPARTMENT CONTROL BREAK --
+      *        SUBTOTAL LINE AND FORCED PAGE BREAK EACH TIME
+      *        C-ABB CHANGES.
+      *   MWF  ADD A GRAND-TOTAL TRAILER PAGE AFTER THE MAIN
+      *        PASS -- SECTIONS PRINTED, TOTAL SEATS, TOTAL
+      *        TAKEN, AND OVERALL PERCENT FULL FOR THE RUN.
+      *   MWF  ADD A COMMA-DELIMITED EXTRACT FILE, WRITTEN
+      *        ALONGSIDE THE PRINT REPORT, FOR THE WEB
+      *        REGISTRATION FRONT-END TO PICK UP.
+      *   MWF  ADD A ROOM/TIME CONFLICT CROSS-REFERENCE PASS --
+      *        LOADS ALL OF DASCOURSE INTO A TABLE AND COMPARES
+      *        EVERY PAIR FOR A SHARED BUILDING/ROOM, TIME, AND
+      *        OVERLAPPING DAYS.
+      *   MWF  ADD CHECKPOINT/RESTART TO THE MAIN COURSE-FILE
+      *        PASS -- A CHECKPOINT RECORD IS WRITTEN EVERY
+      *        CKPT-INTERVAL READS, AND A RESTART PARAMETER
+      *        SKIPS BACK UP TO THE LAST ONE INSTEAD OF
+      *        RERUNNING THE WHOLE PASS FROM THE TOP.
+      *   MWF  ADD A DEPARTMENT/DAY SELECTION FILTER TO THE
+      *        SAME PARM CARD -- 100PROCESSLOOP NOW SKIPS ANY
+      *        RECORD THAT DOESN'T MATCH THE REQUESTED C-ABB
+      *        AND/OR DAY CODE.
+      *   MWF  REORGANIZED COURSEFILE AS AN INDEXED FILE KEYED
+      *        ON C-COURSE SO CRSMAINT CAN MAINTAIN IT.  RECORD
+      *        LAYOUT MOVED OUT TO COPYBOOK CRSLAYT SO LAB4 AND
+      *        CRSMAINT SHARE ONE DEFINITION.
+      *   MWF  ADD A RUN-HISTORY LOG -- ONE LINE APPENDED TO
+      *        URSRNLG AT THE END OF EVERY RUN WITH THE RUN
+      *        DATE AND TIME AND THE RECORDS-READ/LINES-WRITTEN
+      *        COUNTS FOR THAT RUN.
+      *   MWF  FLAG SECTIONS AT 90 PERCENT OR MORE FULL WITH NO
+      *        SEATS REMAINING AS "FULL SOON" ON THE MAIN CATALOG
+      *        REPORT, AND PULL THE SAME SECTIONS ONTO A NEW
+      *        WAITLIST-CANDIDATE REPORT, URSWAIT.
+      ******************************************************
         ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
         INPUT-OUTPUT SECTION.
         FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO 'DASCOURSE'.
-           SELECT PRNT-FILE ASSIGN TO 'URSPRINT''.
-       DATA DIVISION.
+           SELECT COURSEFILE ASSIGN TO 'DASCOURSE'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS C-COURSE.
+           SELECT SRTCOURSE ASSIGN TO 'SRTCOURSE'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SORTWORK ASSIGN TO 'SRTWK01'.
+           SELECT PRINTFILE ASSIGN TO 'URSPRINT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PF-FILE-STATUS.
+           SELECT EXCPFILE ASSIGN TO 'URSEXCP'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EF-FILE-STATUS.
+           SELECT XTRFILE ASSIGN TO 'URSXTRC'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS XF-FILE-STATUS.
+           SELECT CONFFILE ASSIGN TO 'URSCONF'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CKPTFILE ASSIGN TO 'URSCKPT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CK-FILE-STATUS.
+           SELECT RUNLOGFILE ASSIGN TO 'URSRNLG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RL-FILE-STATUS.
+           SELECT WAITFILE ASSIGN TO 'URSWAIT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WF-FILE-STATUS.
+        DATA DIVISION.
         FILE SECTION.
         FD  COURSEFILE
-           RECORDING MODE IS F.
            LABEL RECORDS ARE STANDARD.
-        01  PRINTREC            PIC X(132).
+           COPY CRSLAYT.
+
+      ******************************************************
+      *   SRTCOURSE IS THE SAME LAYOUT AS COURSEFILE, SORTED
+      *   INTO C-ABB/C-NUMB/C-SEC ORDER AHEAD OF THE MAIN PASS
+      *   SO THE CONTROL BREAK BELOW SEES EACH DEPARTMENT'S
+      *   SECTIONS TOGETHER.
+      ******************************************************
+        FD  SRTCOURSE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01 SORTED-COURSEDATA       PIC X(97).
+
+        SD  SORTWORK.
+       01 SORT-REC.
+           03 SRT-COURSE.
+                05 SRT-ABB      PIC XXX.
+                05 SRT-NUMB     PIC XXXX.
+                05 SRT-SEC      PIC X(20).
+           03 FILLER            PIC X(70).
+
+        FD  PRINTFILE
+           LABEL RECORDS ARE STANDARD.
+       01  PRINTREC            PIC X(132).
+
+        FD  EXCPFILE
+           LABEL RECORDS ARE STANDARD.
+       01  EXCPREC             PIC X(132).
+
+      ******************************************************
+      *   MACHINE-READABLE, COMMA-DELIMITED FEED OF THE SAME
+      *   COURSE DATA FOR THE STUDENT REGISTRATION WEB SITE
+      ******************************************************
+        FD  XTRFILE
+           LABEL RECORDS ARE STANDARD.
+       01  XTRREC              PIC X(90).
+
+      ******************************************************
+      *   ROOM/TIME CONFLICT CROSS-REFERENCE REPORT
+      ******************************************************
+        FD  CONFFILE
+           LABEL RECORDS ARE STANDARD.
+       01  CONFREC             PIC X(132).
+
+      ******************************************************
+      *   CHECKPOINT RECORD WRITTEN EVERY CKPT-INTERVAL READS
+      *   OF THE MAIN COURSE-FILE PASS, SO A RESTART CAN SKIP
+      *   BACK UP TO THE LAST ONE INSTEAD OF STARTING OVER
+      ******************************************************
+        FD  CKPTFILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  CKPT-RECORD.
+           03 CKPT-COURSE-KEY      PIC X(27).
+           03 CKPT-REL-COUNT       PIC 9(7).
+      *    SNAPSHOT OF THE DEPARTMENT/GRAND-TOTAL ACCUMULATORS AND
+      *    THE CONTROL-BREAK KEY AT THE MOMENT THIS CHECKPOINT WAS
+      *    WRITTEN, SO A RESTART CAN PICK THE TOTALS BACK UP WHERE
+      *    THEY LEFT OFF INSTEAD OF ONLY COUNTING RECORDS READ
+      *    AFTER THE RESTART POINT
+           03 CKPT-SAVE-PREV-ABB   PIC XXX.
+           03 CKPT-SAVE-DEPT-COUNT PIC 9(5).
+           03 CKPT-SAVE-DEPT-LIMIT PIC 9(7).
+           03 CKPT-SAVE-DEPT-TAKEN PIC 9(7).
+           03 CKPT-SAVE-GRAND-COUNT PIC 9(5).
+           03 CKPT-SAVE-GRAND-LIMIT PIC 9(7).
+           03 CKPT-SAVE-GRAND-TAKEN PIC 9(7).
+
+      ******************************************************
+      *   ONE LINE PER RUN -- DATE, TIME, RECORDS READ, AND
+      *   LINES WRITTEN -- APPENDED TO THE RUN-HISTORY LOG
+      ******************************************************
+        FD  RUNLOGFILE
+           LABEL RECORDS ARE STANDARD.
+       01  RUNLOGREC           PIC X(80).
+
+      ******************************************************
+      *   WAITLIST-CANDIDATE REPORT -- SECTIONS THAT ARE AT
+      *   OR NEAR CAPACITY, PULLED FROM THE SAME PASS AS THE
+      *   MAIN CATALOG REPORT
+      ******************************************************
+        FD  WAITFILE
+           LABEL RECORDS ARE STANDARD.
+       01  WAITREC             PIC X(132).
+
         WORKING-STORAGE SECTION.
         01  MISC.
            03  EOF              PIC X   VALUE 'N'.
                  88 ENDOFDATA           VALUE 'Y'.
            03 LINECT            PIC 99  VALUE 0.
-                 03 TAKEN       PIC 99  VALUE 0.
-      ******************************************************
-      *         DESCRIPTION OF INPUT DATA LAYOUT         ***
-      ******************************************************
-       01 COURSEDATA.
-           03 C-COURSE.
-                05 C-ABB        PIC XXX.
-                05 C-NUMB       PIC XXXX.
-                05 C-SEC        PIC X(20).
-           03 C-TITLE           PIC X(20).
-           03 C-SEATSREMAINING  PIC S999.
-           03 C-CLASSLIMIT      PIC 999.
-           03 FILLER            PIC XXX.
-           03 C-STARTINGTIME.
-                05 C-STARTINGHOUR       PIC 99.
-                05 C-STARTINGMIN        PIC 99.
-           03 FILLER            PIC XX.
-           03 C-DAYS            PIC X(6).
-           03 C-LOCATION.
-                05 C-BUILDING   PIC XX.
-                05 C-ROOM       PIC XXX.
-           03 FILLER            PIC X(24).
+           03 TAKEN             PIC 999 VALUE 0.
+           03 WS-PREV-ABB       PIC XXX VALUE SPACES.
+        77 WS-DEPT-COUNT        PIC 9(5) COMP VALUE 0.
+        77 WS-DEPT-LIMIT        PIC 9(7) COMP VALUE 0.
+        77 WS-DEPT-TAKEN        PIC 9(7) COMP VALUE 0.
+        77 WS-GRAND-COUNT       PIC 9(5) COMP VALUE 0.
+        77 WS-GRAND-LIMIT       PIC 9(7) COMP VALUE 0.
+        77 WS-GRAND-TAKEN       PIC 9(7) COMP VALUE 0.
+        77 WS-PCT-FULL          PIC 999V99 COMP VALUE 0.
+        77 XT-SEATS             PIC S999 SIGN IS LEADING SEPARATE.
+      **********************************************************
+      *   TABLE OF EVERY COURSE IN DASCOURSE, BUILT FOR THE
+      *   ROOM/TIME CONFLICT CROSS-REFERENCE PASS
+      **********************************************************
+       01 COURSE-TABLE.
+           03 CT-ENTRY OCCURS 2000 TIMES
+                       INDEXED BY CT-IDX1 CT-IDX2.
+                05 CT-COURSE        PIC X(27).
+                05 CT-ABB           PIC XXX.
+                05 CT-NUMB          PIC XXXX.
+                05 CT-SEC           PIC XXX.
+                05 CT-BUILDING      PIC XX.
+                05 CT-ROOM          PIC XXX.
+                05 CT-STARTINGHOUR  PIC 99.
+                05 CT-STARTINGMIN   PIC 99.
+                05 CT-DAYS          PIC X(6).
+        77 CT-COUNT              PIC 9(5) COMP VALUE 0.
+        01 CT-TABLE-SWITCHES.
+           03 CT-TRUNCATED-SW    PIC X   VALUE 'N'.
+                 88 CT-TABLE-TRUNCATED      VALUE 'Y'.
+        01 CONF-SWITCHES.
+           03 CF-DAYS-OVERLAP    PIC X   VALUE 'N'.
+                 88 DAYS-OVERLAP        VALUE 'Y'.
+        77 CF-DAYPOS1            PIC 9   COMP VALUE 0.
+        77 CF-DAYPOS2            PIC 9   COMP VALUE 0.
+      **********************************************************
+      *   RUN-TIME PARAMETER CARD, ACCEPTED FROM THE COMMAND
+      *   LINE.  POSITIONAL, THE WAY A JCL PARM= WOULD BE READ:
+      *     1-3   DEPARTMENT ABBREVIATION FILTER (SPACES = ALL)
+      *     5     DAY CODE FILTER               (SPACE  = ALL)
+      *     7-13  LITERAL 'RESTART' TO RESUME FROM A CHECKPOINT
+      **********************************************************
+       01 WS-PARM-LINE.
+           03 WS-PARM-ABB        PIC XXX.
+           03 FILLER             PIC X.
+           03 WS-PARM-DAY        PIC X.
+           03 FILLER             PIC X.
+           03 WS-PARM-RESTART    PIC X(7).
+           03 FILLER             PIC X(27).
+      **********************************************************
+      *   CHECKPOINT/RESTART WORKING STORAGE
+      **********************************************************
+        77 CKPT-INTERVAL         PIC 9(3) COMP VALUE 300.
+        77 CKPT-READ-COUNT       PIC 9(7) COMP VALUE 0.
+        77 CKPT-QUOTIENT         PIC 9(7) COMP VALUE 0.
+        77 CKPT-REMAINDER        PIC 9(3) COMP VALUE 0.
+        77 CKPT-SKIP-COUNT       PIC 9(7) COMP VALUE 0.
+        77 CKPT-SKIP-LEFT        PIC 9(7) COMP VALUE 0.
+      **********************************************************
+      *   SET IF THE RECORD LANDED ON AFTER SKIPPING BACK TO A  *
+      *   CHECKPOINT DOESN'T MATCH CKPT-COURSE-KEY -- MEANS     *
+      *   DASCOURSE WAS ADDED TO/UPDATED/DELETED VIA CRSMAINT   *
+      *   BETWEEN THE ABENDED RUN AND THIS RESTART, SHIFTING    *
+      *   SRTCOURSE'S SORT ORDER, SO THE SKIP-COUNT LANDED ON   *
+      *   THE WRONG RECORD                                      *
+      **********************************************************
+       01 WS-RESTART-SWITCHES.
+           03 WS-RESTART-INVALID PIC X   VALUE 'N'.
+                 88 RESTART-INVALID      VALUE 'Y'.
+      **********************************************************
+      *   RECORD-SELECTION SWITCHES FOR THE DEPARTMENT/DAY     *
+      *   PARM-CARD FILTER                                     *
+      **********************************************************
+       01 WS-SELECT-SWITCHES.
+           03 WS-RECORD-SELECTED PIC X    VALUE 'Y'.
+                 88 RECORD-SELECTED             VALUE 'Y'.
+           03 WS-DAY-FOUND        PIC X    VALUE 'N'.
+        77 WS-DAYCHK             PIC 9   COMP VALUE 0.
+      **********************************************************
+      *   RUN-HISTORY LOG -- ONE LINE WRITTEN PER EXECUTION     *
+      **********************************************************
+        77 RL-FILE-STATUS        PIC XX  VALUE '00'.
+      **********************************************************
+      *   FILE STATUS BYTES FOR THE REPORT FILES -- USED TO     *
+      *   DETECT A FIRST-EVER RUN (NO FILE YET) WHEN A RESTART  *
+      *   TRIES TO OPEN EXTEND THEM, AND FOR CKPTFILE, TO       *
+      *   DETECT A RESTART BEFORE ANY CHECKPOINT EXISTS         *
+      **********************************************************
+        77 PF-FILE-STATUS        PIC XX  VALUE '00'.
+        77 EF-FILE-STATUS        PIC XX  VALUE '00'.
+        77 XF-FILE-STATUS        PIC XX  VALUE '00'.
+        77 WF-FILE-STATUS        PIC XX  VALUE '00'.
+        77 CK-FILE-STATUS        PIC XX  VALUE '00'.
+      **********************************************************
+      *   NEAR-CAPACITY CHECK -- A SECTION IS A WAITLIST       *
+      *   CANDIDATE WHEN IT'S AT LEAST 90 PERCENT FULL AND HAS *
+      *   NO SEATS LEFT TO GIVE                                *
+      **********************************************************
+        77 WS-SECTION-PCT        PIC 999V99 COMP VALUE 0.
+        77 WS-WAIT-COUNT         PIC 9(5) COMP VALUE 0.
+       01 WS-NEARCAP-SWITCH.
+           03 WS-NEAR-CAPACITY   PIC X   VALUE 'N'.
+                 88 NEAR-CAPACITY        VALUE 'Y'.
+       01 RL-SYSDATE.
+           03 RL-SYS-YYYY        PIC 9(4).
+           03 RL-SYS-MM          PIC 99.
+           03 RL-SYS-DD          PIC 99.
+       01 RL-SYSTIME.
+           03 RL-SYS-HH          PIC 99.
+           03 RL-SYS-MIN         PIC 99.
+           03 RL-SYS-SS          PIC 99.
+           03 FILLER             PIC 99.
+       01 RUNLOG-LINE.
+           03 FILLER             PIC X(5)   VALUE 'DATE='.
+           03 RL-DATE.
+                05 RL-DATE-MM    PIC 99.
+                05 FILLER        PIC X      VALUE '/'.
+                05 RL-DATE-DD    PIC 99.
+                05 FILLER        PIC X      VALUE '/'.
+                05 RL-DATE-YYYY  PIC 9(4).
+           03 FILLER             PIC X(5)   VALUE   SPACES.
+           03 FILLER             PIC X(5)   VALUE 'TIME='.
+           03 RL-TIME.
+                05 RL-TIME-HH    PIC 99.
+                05 FILLER        PIC X      VALUE ':'.
+                05 RL-TIME-MIN   PIC 99.
+                05 FILLER        PIC X      VALUE ':'.
+                05 RL-TIME-SS    PIC 99.
+           03 FILLER             PIC X(5)   VALUE   SPACES.
+           03 FILLER             PIC X(6)   VALUE 'READ='.
+           03 RL-READ-COUNT      PIC ZZZZZZ9.
+           03 FILLER             PIC X(5)   VALUE   SPACES.
+           03 FILLER             PIC X(9)   VALUE 'WRITTEN='.
+           03 RL-WRITTEN-COUNT   PIC ZZZZZZ9.
+           03 FILLER             PIC X(10)  VALUE   SPACES.
       ********************************************************
       *         DESCRIPTION OF HEADING PRINT LINES         ***
       ********************************************************
@@ -76,9 +341,11 @@
            03 PSEC               PIC XXX.
            03 FILLER            PIC X(5)        VALUE   SPACES.
            03 PBUILDING         PIC XX.
-           03 FILLER            PIC X(9)        VALUES  SPACES.
+           03 FILLER            PIC X(3)        VALUE   SPACES.
            03 PROOM             PIC Z(3).
-           03 FILLER            PIC X(9)        VALUE   SPACES.
+           03 FILLER            PIC X(3)        VALUE   SPACES.
+           03 PDAYS             PIC X(6).
+           03 FILLER            PIC X(3)        VALUE   SPACES.
            03 PSTARTINGHOUR     PIC Z9.
            03 FILLER            PIC X           VALUE   ':'.
            03 PSTARTINGMIN      PIC 99.
@@ -88,58 +355,768 @@
            03 PSEATS-REMAINING  PIC ZZ9-.
            03 FILLER            PIC X(9)        VALUE   SPACES.
            03 PTAKEN            PIC ZZ9.
+           03 FILLER            PIC X(2)        VALUE   SPACES.
+           03 PFLAG             PIC X(9)        VALUE   SPACES.
+      *************************************************************
+      *   DESCRIPTION OF DEPARTMENT SUBTOTAL LINE                ***
+      *************************************************************
+       01 DEPTTOTAL-LINE.
+           03 FILLER            PIC X(10)       VALUE   SPACES.
+           03 FILLER            PIC X(11)       VALUE   'DEPT TOTAL '.
+           03 DT-ABB            PIC XXX.
+           03 FILLER            PIC X(3)        VALUE   SPACES.
+           03 FILLER            PIC X(8)        VALUE   'SECTIONS'.
+           03 FILLER            PIC X           VALUE   SPACES.
+           03 DT-COUNT          PIC ZZ9.
+           03 FILLER            PIC X(3)        VALUE   SPACES.
+           03 FILLER            PIC X(5)        VALUE   'SEATS'.
+           03 FILLER            PIC X           VALUE   SPACES.
+           03 DT-LIMIT          PIC ZZZZ9.
+           03 FILLER            PIC X(3)        VALUE   SPACES.
+           03 FILLER            PIC X(5)        VALUE   'TAKEN'.
+           03 FILLER            PIC X           VALUE   SPACES.
+           03 DT-TAKEN          PIC ZZZZ9.
+      *************************************************************
+      *   DESCRIPTION OF THE END-OF-RUN GRAND-TOTAL TRAILER PAGE ***
+      *************************************************************
+       01 GRANDTOTAL-HEADING.
+           03 FILLER            PIC X(10)       VALUE   SPACES.
+           03 FILLER            PIC X(29)       VALUE
+                 'END OF RUN -- TOTALS FOR TERM'.
+       01 GRANDTOTAL-LINE1.
+           03 FILLER            PIC X(10)       VALUE   SPACES.
+           03 FILLER            PIC X(18)       VALUE
+                 'TOTAL SECTIONS    '.
+           03 GT-COUNT          PIC ZZZZ9.
+       01 GRANDTOTAL-LINE2.
+           03 FILLER            PIC X(10)       VALUE   SPACES.
+           03 FILLER            PIC X(18)       VALUE
+                 'TOTAL SEATS       '.
+           03 GT-LIMIT          PIC ZZZZZZ9.
+       01 GRANDTOTAL-LINE3.
+           03 FILLER            PIC X(10)       VALUE   SPACES.
+           03 FILLER            PIC X(18)       VALUE
+                 'TOTAL SEATS TAKEN '.
+           03 GT-TAKEN          PIC ZZZZZZ9.
+       01 GRANDTOTAL-LINE4.
+           03 FILLER            PIC X(10)       VALUE   SPACES.
+           03 FILLER            PIC X(18)       VALUE
+                 'PERCENT FULL      '.
+           03 GT-PERCENT        PIC ZZ9.99.
+           03 FILLER            PIC X           VALUE   '%'.
+      *************************************************************
+      *   DESCRIPTION OF THE ROOM/TIME CONFLICT REPORT           ***
+      *************************************************************
+       01 CONF-HEADING1.
+           03 FILLER            PIC X(10)       VALUE   SPACES.
+           03 FILLER            PIC X(29)       VALUE
+                 'ROOM / TIME CONFLICT REPORT'.
+       01 CONF-HEADING2.
+           03 FILLER            PIC X(10)       VALUE   SPACES.
+           03 FILLER            PIC X(10)       VALUE   'COURSE A'.
+           03 FILLER            PIC X(8)        VALUE   SPACES.
+           03 FILLER            PIC X(10)       VALUE   'COURSE B'.
+           03 FILLER            PIC X(4)        VALUE   SPACES.
+           03 FILLER            PIC X(4)        VALUE   'LOC'.
+           03 FILLER            PIC X(4)        VALUE   SPACES.
+           03 FILLER            PIC X(4)        VALUE   'TIME'.
+           03 FILLER            PIC X(4)        VALUE   SPACES.
+           03 FILLER            PIC X(6)        VALUE   'DAYS A'.
+           03 FILLER            PIC X(2)        VALUE   SPACES.
+           03 FILLER            PIC X(6)        VALUE   'DAYS B'.
+       01 CONFDATA.
+           03 FILLER            PIC X(10)       VALUE   SPACES.
+           03 CF-ABB1           PIC XXX.
+           03 FILLER            PIC X           VALUE   SPACES.
+           03 CF-NUMB1          PIC XXXX.
+           03 FILLER            PIC X           VALUE   SPACES.
+           03 CF-SEC1           PIC XXX.
+           03 FILLER            PIC X(3)        VALUE   SPACES.
+           03 CF-ABB2           PIC XXX.
+           03 FILLER            PIC X           VALUE   SPACES.
+           03 CF-NUMB2          PIC XXXX.
+           03 FILLER            PIC X           VALUE   SPACES.
+           03 CF-SEC2           PIC XXX.
+           03 FILLER            PIC X(3)        VALUE   SPACES.
+           03 CF-BUILDING       PIC XX.
+           03 CF-ROOM           PIC Z(3).
+           03 FILLER            PIC X(2)        VALUE   SPACES.
+           03 CF-HOUR           PIC Z9.
+           03 FILLER            PIC X           VALUE   ':'.
+           03 CF-MIN            PIC 99.
+           03 FILLER            PIC X(2)        VALUE   SPACES.
+           03 CF-DAYS1          PIC X(6).
+           03 FILLER            PIC X(2)        VALUE   SPACES.
+           03 CF-DAYS2          PIC X(6).
+      *************************************************************
+      *   DESCRIPTION OF OVERBOOKED-SECTION EXCEPTION REPORT     ***
+      *************************************************************
+       01 EXCP-HEADING1.
+           03 FILLER            PIC X(10)       VALUE   SPACES.
+           03 FILLER            PIC X(26)       VALUE
+                 'OVERBOOKED SECTION REPORT'.
+       01 EXCP-HEADING2.
+           03 FILLER            PIC X(10)       VALUE   SPACES.
+           03 FILLER            PIC X(5)        VALUE   'CLASS'.
+           03 FILLER            PIC X(11)       VALUE   SPACES.
+           03 FILLER            PIC X(5)        VALUE   'CLASS'.
+           03 FILLER            PIC X(7)        VALUE   SPACES.
+           03 FILLER            PIC XXXX        VALUE   'OPEN'.
+           03 FILLER            PIC X           VALUE   SPACES.
+           03 FILLER            PIC X(5)        VALUE   'TAKEN'.
+       01 EXCP-HEADING3.
+           03 FILLER            PIC X(10)       VALUE   SPACES.
+           03 FILLER            PIC X(5)        VALUE   'LIMIT'.
+           03 FILLER            PIC X(7)        VALUE   SPACES.
+           03 FILLER            PIC X(5)        VALUE   'SEATS'.
+       01 EXCPDATA.
+           03 FILLER            PIC X(10)       VALUE   SPACES.
+           03 EABB              PIC XXX.
+           03 FILLER            PIC X           VALUE   SPACES.
+           03 ENUMB             PIC XXXX.
+           03 FILLER            PIC X           VALUE   SPACES.
+           03 ESEC              PIC XXX.
+           03 FILLER            PIC X(9)        VALUE   SPACES.
+           03 ECLASSLIMIT       PIC ZZ9.
+           03 FILLER            PIC X(8)        VALUE   SPACES.
+           03 ESEATS-REMAINING  PIC ZZ9-.
+           03 FILLER            PIC X(9)        VALUE   SPACES.
+           03 ETAKEN            PIC ZZ9.
+      *************************************************************
+      *   DESCRIPTION OF WAITLIST-CANDIDATE REPORT               ***
+      *************************************************************
+       01 WAIT-HEADING1.
+           03 FILLER            PIC X(10)       VALUE   SPACES.
+           03 FILLER            PIC X(27)       VALUE
+                 'WAITLIST-CANDIDATE REPORT '.
+       01 WAIT-HEADING2.
+           03 FILLER            PIC X(10)       VALUE   SPACES.
+           03 FILLER            PIC X(5)        VALUE   'CLASS'.
+           03 FILLER            PIC X(11)       VALUE   SPACES.
+           03 FILLER            PIC X(5)        VALUE   'CLASS'.
+           03 FILLER            PIC X(7)        VALUE   SPACES.
+           03 FILLER            PIC XXXX        VALUE   'OPEN'.
+           03 FILLER            PIC X(5)        VALUE   SPACES.
+           03 FILLER            PIC X(7)        VALUE   'PERCENT'.
+       01 WAIT-HEADING3.
+           03 FILLER            PIC X(10)       VALUE   SPACES.
+           03 FILLER            PIC X(5)        VALUE   'LIMIT'.
+           03 FILLER            PIC X(7)        VALUE   SPACES.
+           03 FILLER            PIC X(5)        VALUE   'SEATS'.
+           03 FILLER            PIC X(6)        VALUE   SPACES.
+           03 FILLER            PIC X(4)        VALUE   'FULL'.
+       01 WAITDATA.
+           03 FILLER            PIC X(10)       VALUE   SPACES.
+           03 WABB              PIC XXX.
+           03 FILLER            PIC X           VALUE   SPACES.
+           03 WNUMB             PIC XXXX.
+           03 FILLER            PIC X           VALUE   SPACES.
+           03 WSEC              PIC XXX.
+           03 FILLER            PIC X(5)        VALUE   SPACES.
+           03 WTITLE            PIC X(20).
+           03 FILLER            PIC X(4)        VALUE   SPACES.
+           03 WCLASSLIMIT       PIC ZZ9.
+           03 FILLER            PIC X(8)        VALUE   SPACES.
+           03 WSEATS-REMAINING  PIC ZZ9-.
+           03 FILLER            PIC X(7)        VALUE   SPACES.
+           03 WPERCENTFULL      PIC ZZ9.99.
+           03 FILLER            PIC X           VALUE   '%'.
 
-       PROCEDURE DIVISION.
+        PROCEDURE DIVISION.
        000MAINLINE.
-           OPEN INPUT COURSEFILE
-                OUTPUT PRINTFILE.
-           PERFORM 800READCOURSEFILE.
+           ACCEPT WS-PARM-LINE FROM COMMAND-LINE.
+           MOVE 0 TO CKPT-SKIP-COUNT.
+           SORT SORTWORK
+                ON ASCENDING KEY SRT-ABB SRT-NUMB SRT-SEC
+                USING COURSEFILE
+                GIVING SRTCOURSE.
+           IF WS-PARM-RESTART = 'RESTART'
+                PERFORM 710READLASTCHECKPOINT THRU
+                     710READLASTCHECKPOINT-EXIT
+           END-IF.
+           OPEN OUTPUT CONFFILE.
+           PERFORM 400BUILDCONFLICTTABLE.
+           PERFORM 405CONFLICTHEADINGS.
+           PERFORM 450COMPAREPAIR THRU 450COMPAREPAIR-EXIT
+                VARYING CT-IDX1 FROM 1 BY 1 UNTIL CT-IDX1 > CT-COUNT
+                AFTER CT-IDX2 FROM 1 BY 1 UNTIL CT-IDX2 > CT-COUNT.
+           CLOSE CONFFILE.
+           MOVE 'N' TO EOF.
+           PERFORM 730OPENREPORTFILES.
+           IF CKPT-SKIP-COUNT > 0
+                PERFORM 720SKIPTOCHECKPOINT
+                IF RESTART-INVALID
+                     DISPLAY 'CHECKPOINT KEY MISMATCH ON RESTART -- '
+                          'DASCOURSE CHANGED SINCE THE LAST '
+                          'CHECKPOINT (ADD/UPDATE/DELETE VIA '
+                          'CRSMAINT SHIFTS THE SORT ORDER)'
+                     DISPLAY 'EXPECTED ' CKPT-COURSE-KEY
+                          ' -- REFUSING TO RESTART'
+                     CLOSE SRTCOURSE
+                          PRINTFILE
+                          EXCPFILE
+                          XTRFILE
+                          WAITFILE
+                          CKPTFILE
+                     STOP RUN
+                END-IF
+           END-IF.
+      *    ON A RESTART, 725SKIPONERECORD ALREADY READ THE BOUNDARY
+      *    RECORD THE LAST CHECKPOINT WAS WRITTEN AGAINST (AND
+      *    735VERIFYCHECKPOINTKEY CONFIRMED IT'S THE RIGHT ONE) --
+      *    READING AGAIN HERE WOULD SKIP THAT RECORD PAST
+      *    100PROCESSLOOP AND DROP IT FROM EVERY REPORT AND TOTAL
+           IF CKPT-SKIP-COUNT = 0
+                PERFORM 800READCOURSEFILE
+           END-IF.
            PERFORM 225COURSEHEADINGS.
+           PERFORM 226EXCPHEADINGS.
            PERFORM 100PROCESSLOOP
                 UNTIL ENDOFDATA.
-           CLOSE COURSEFILE
-                PRINTFILE.
+           IF WS-DEPT-COUNT > 0
+                PERFORM 250DEPTSUBTOTAL
+           END-IF.
+           PERFORM 275GRANDTOTAL.
+           PERFORM 280WRITERUNLOG.
+           CLOSE SRTCOURSE
+                PRINTFILE
+                EXCPFILE
+                XTRFILE
+                WAITFILE
+                CKPTFILE.
            STOP RUN.
       ********************************************************
       *         PRINT EACH CLASS                        *****
       ********************************************************
-       100PROCESSLOOP
-           IF LINCT > 45
-                THEN
-                PERFORM 225COURSEHEADINGS.
-           MOVE C-ABB           TO PABB.
-           MOVE C-NUMB          TO PNUMB.
-           MOVE C-SEC           TO PSEC.
-           MOVE C-BUILDING      TO PBUILDING.
-           MOVE C-ROOM          TO PROOM.
-           MOVE C-DAYS          TO PDAYS.
-           MOVE C-STARTINGHOUR  TO PSTARTINGHOUR.
-           MOVE C-STARTINGMIN   TO PSTARTINGMIN.
-           MOVE C-SEATS-REMAINING       TO PSEATS-REMAINING.
-           MOVE C-CLASSLIMIT    TO PCLASSLIMIT.
-           SUBTRACT C-SEATS-REMAINING FROM C-CLASSLIMIT TO TAKEN.
-           MOVE TAKEN           TO PTAKEN.
-           INSPECT PDAYS REPLACING ALL ' ' BY '-'.
-           WRITE PRINTREC FROM PRINTDATA
-                AFTER ADVANCING 1 LINE.
-           ADD 1 TO LINECT.
+      **********************************************************
+      *   THE OVERBOOKED-EXCEPTION REPORT, THE WEB EXTRACT FEED, *
+      *   AND THE WAITLIST-CANDIDATE REPORT ARE EACH DOCUMENTED  *
+      *   AS COMPREHENSIVE SWEEPS OF THE WHOLE CATALOG, SO THEY  *
+      *   RUN FOR EVERY RECORD REGARDLESS OF THE REQ 006 PARM    *
+      *   FILTER -- ONLY THE PRINTED CATALOG SCHEDULE (AND ITS   *
+      *   DEPARTMENT/GRAND TOTALS) IS NARROWED BY THE FILTER     *
+      **********************************************************
+       100PROCESSLOOP.
+           SUBTRACT C-SEATSREMAINING FROM C-CLASSLIMIT
+                GIVING TAKEN.
+           PERFORM 305CHECKNEARCAPACITY.
+           PERFORM 300CHECKOVERBOOKED.
+           PERFORM 350WRITEEXTRACT.
+           IF NEAR-CAPACITY
+                PERFORM 360WRITEWAITLIST
+           END-IF.
+           PERFORM 090SELECTRECORD.
+           IF RECORD-SELECTED
+                IF C-ABB NOT = WS-PREV-ABB AND WS-PREV-ABB NOT = SPACES
+                     PERFORM 250DEPTSUBTOTAL
+                     PERFORM 225COURSEHEADINGS
+                ELSE
+                     IF LINECT > 45
+                          PERFORM 225COURSEHEADINGS
+                     END-IF
+                END-IF
+                MOVE C-ABB           TO WS-PREV-ABB
+                MOVE C-ABB           TO PABB
+                MOVE C-NUMB          TO PNUMB
+                MOVE C-SEC           TO PSEC
+                MOVE C-BUILDING      TO PBUILDING
+                MOVE C-ROOM          TO PROOM
+                MOVE C-DAYS          TO PDAYS
+                MOVE C-STARTINGHOUR  TO PSTARTINGHOUR
+                MOVE C-STARTINGMIN   TO PSTARTINGMIN
+                MOVE C-SEATSREMAINING       TO PSEATS-REMAINING
+                MOVE C-CLASSLIMIT    TO PCLASSLIMIT
+                MOVE TAKEN           TO PTAKEN
+                INSPECT PDAYS REPLACING ALL ' ' BY '-'
+                WRITE PRINTREC FROM PRINTDATA
+                     AFTER ADVANCING 1 LINE
+                ADD 1 TO LINECT
+                ADD 1 TO WS-DEPT-COUNT
+                ADD C-CLASSLIMIT TO WS-DEPT-LIMIT
+                ADD TAKEN TO WS-DEPT-TAKEN
+                ADD 1 TO WS-GRAND-COUNT
+                ADD C-CLASSLIMIT TO WS-GRAND-LIMIT
+                ADD TAKEN TO WS-GRAND-TAKEN
+           END-IF.
            PERFORM 800READCOURSEFILE.
       **********************************************************
+      *   APPLY THE RUN-TIME DEPARTMENT/DAY SELECTION FROM THE *
+      *   PARM CARD.  A BLANK FILTER MATCHES EVERYTHING        *
+      **********************************************************
+       090SELECTRECORD.
+           MOVE 'Y' TO WS-RECORD-SELECTED.
+           IF WS-PARM-ABB NOT = SPACES
+              AND WS-PARM-ABB NOT = C-ABB
+                MOVE 'N' TO WS-RECORD-SELECTED
+           END-IF.
+           IF WS-PARM-DAY NOT = SPACE
+                PERFORM 095CHECKDAYSELECTED
+           END-IF.
+      **********************************************************
+      *   DESELECT THE RECORD UNLESS WS-PARM-DAY APPEARS        *
+      *   SOMEWHERE AMONG C-DAYS' SIX DAY-CODE POSITIONS        *
+      **********************************************************
+       095CHECKDAYSELECTED.
+           MOVE 'N' TO WS-DAY-FOUND.
+           PERFORM 096CHECKONEDAYPOS THRU 096CHECKONEDAYPOS-EXIT
+                VARYING WS-DAYCHK FROM 1 BY 1 UNTIL WS-DAYCHK > 6.
+           IF WS-DAY-FOUND = 'N'
+                MOVE 'N' TO WS-RECORD-SELECTED
+           END-IF.
+       096CHECKONEDAYPOS.
+           IF WS-DAY-FOUND = 'Y'
+                GO TO 096CHECKONEDAYPOS-EXIT
+           END-IF.
+           IF C-DAYS (WS-DAYCHK:1) = WS-PARM-DAY
+                MOVE 'Y' TO WS-DAY-FOUND
+           END-IF.
+       096CHECKONEDAYPOS-EXIT.
+           EXIT.
+      **********************************************************
+      *   PRINT A DEPARTMENT SUBTOTAL LINE AND CLEAR THE        *
+      *   DEPARTMENT ACCUMULATORS FOR THE NEXT C-ABB BREAK      *
+      **********************************************************
+       250DEPTSUBTOTAL.
+           MOVE WS-PREV-ABB     TO DT-ABB.
+           MOVE WS-DEPT-COUNT   TO DT-COUNT.
+           MOVE WS-DEPT-LIMIT   TO DT-LIMIT.
+           MOVE WS-DEPT-TAKEN   TO DT-TAKEN.
+           MOVE SPACES TO PRINTREC.
+           WRITE PRINTREC
+                AFTER ADVANCING 1 LINE.
+           WRITE PRINTREC FROM DEPTTOTAL-LINE
+                AFTER ADVANCING 1 LINE.
+           ADD 2 TO LINECT.
+           MOVE 0 TO WS-DEPT-COUNT.
+           MOVE 0 TO WS-DEPT-LIMIT.
+           MOVE 0 TO WS-DEPT-TAKEN.
+      **********************************************************
+      *   PRINT THE END-OF-RUN GRAND-TOTAL TRAILER PAGE --     *
+      *   SECTIONS, SEATS, SEATS TAKEN, AND PERCENT FULL FOR   *
+      *   THE ENTIRE RUN                                       *
+      **********************************************************
+       275GRANDTOTAL.
+           MOVE WS-GRAND-COUNT  TO GT-COUNT.
+           MOVE WS-GRAND-LIMIT  TO GT-LIMIT.
+           MOVE WS-GRAND-TAKEN  TO GT-TAKEN.
+           IF WS-GRAND-LIMIT > 0
+                COMPUTE WS-PCT-FULL ROUNDED =
+                     (WS-GRAND-TAKEN / WS-GRAND-LIMIT) * 100
+           ELSE
+                MOVE 0 TO WS-PCT-FULL
+           END-IF.
+           MOVE WS-PCT-FULL     TO GT-PERCENT.
+           WRITE PRINTREC FROM GRANDTOTAL-HEADING
+                AFTER ADVANCING PAGE.
+           MOVE SPACES TO PRINTREC.
+           WRITE PRINTREC
+                AFTER ADVANCING 1 LINE.
+           WRITE PRINTREC FROM GRANDTOTAL-LINE1
+                AFTER ADVANCING 1 LINE.
+           WRITE PRINTREC FROM GRANDTOTAL-LINE2
+                AFTER ADVANCING 1 LINE.
+           WRITE PRINTREC FROM GRANDTOTAL-LINE3
+                AFTER ADVANCING 1 LINE.
+           WRITE PRINTREC FROM GRANDTOTAL-LINE4
+                AFTER ADVANCING 1 LINE.
+      **********************************************************
+      *   APPEND ONE LINE TO THE RUN-HISTORY LOG -- TODAY'S    *
+      *   DATE AND TIME, HOW MANY COURSEFILE RECORDS WERE      *
+      *   READ, AND HOW MANY REPORT LINES CAME OUT OF THEM     *
+      **********************************************************
+       280WRITERUNLOG.
+           ACCEPT RL-SYSDATE FROM DATE YYYYMMDD.
+           ACCEPT RL-SYSTIME FROM TIME.
+           MOVE RL-SYS-MM       TO RL-DATE-MM.
+           MOVE RL-SYS-DD       TO RL-DATE-DD.
+           MOVE RL-SYS-YYYY     TO RL-DATE-YYYY.
+           MOVE RL-SYS-HH       TO RL-TIME-HH.
+           MOVE RL-SYS-MIN      TO RL-TIME-MIN.
+           MOVE RL-SYS-SS       TO RL-TIME-SS.
+           MOVE CKPT-READ-COUNT TO RL-READ-COUNT.
+           MOVE WS-GRAND-COUNT  TO RL-WRITTEN-COUNT.
+           OPEN EXTEND RUNLOGFILE.
+           IF RL-FILE-STATUS = '35'
+                CLOSE RUNLOGFILE
+                OPEN OUTPUT RUNLOGFILE
+                CLOSE RUNLOGFILE
+                OPEN EXTEND RUNLOGFILE
+           END-IF.
+           WRITE RUNLOGREC FROM RUNLOG-LINE.
+           CLOSE RUNLOGFILE.
+      **********************************************************
+      *   FLAG A SECTION THAT'S AT LEAST 90 PERCENT FULL WITH  *
+      *   NO SEATS LEFT TO GIVE OUT -- A WAITLIST CANDIDATE    *
+      **********************************************************
+       305CHECKNEARCAPACITY.
+           MOVE 'N' TO WS-NEAR-CAPACITY.
+           MOVE SPACES TO PFLAG.
+           IF C-CLASSLIMIT > 0
+                COMPUTE WS-SECTION-PCT ROUNDED =
+                     (TAKEN / C-CLASSLIMIT) * 100
+           ELSE
+                MOVE 0 TO WS-SECTION-PCT
+           END-IF.
+           IF WS-SECTION-PCT >= 90 AND C-SEATSREMAINING NOT > 0
+                MOVE 'Y' TO WS-NEAR-CAPACITY
+                MOVE 'FULL SOON' TO PFLAG
+           END-IF.
+      **********************************************************
+      *   FLAG SECTIONS THAT ARE OVER CAPACITY ON THE SIDE    ***
+      *   EXCEPTION REPORT -- NEGATIVE SEATS REMAINING, OR    ***
+      *   TAKEN GREATER THAN THE POSTED CLASS LIMIT           ***
+      **********************************************************
+       300CHECKOVERBOOKED.
+           IF C-SEATSREMAINING < 0 OR TAKEN > C-CLASSLIMIT
+                MOVE C-ABB           TO EABB
+                MOVE C-NUMB          TO ENUMB
+                MOVE C-SEC           TO ESEC
+                MOVE C-CLASSLIMIT    TO ECLASSLIMIT
+                MOVE C-SEATSREMAINING       TO ESEATS-REMAINING
+                MOVE TAKEN           TO ETAKEN
+                WRITE EXCPREC FROM EXCPDATA
+                     AFTER ADVANCING 1 LINE
+           END-IF.
+      **********************************************************
+      *   WRITE THE COMMA-DELIMITED EXTRACT RECORD FOR THE     *
+      *   WEB REGISTRATION FRONT-END -- SAME RECORD, SAME      *
+      *   PASS AS THE PRINT REPORT                             *
+      **********************************************************
+       350WRITEEXTRACT.
+           MOVE C-SEATSREMAINING TO XT-SEATS.
+           MOVE SPACES TO XTRREC.
+           STRING C-ABB             DELIMITED BY SIZE
+                  ','               DELIMITED BY SIZE
+                  C-NUMB            DELIMITED BY SIZE
+                  ','               DELIMITED BY SIZE
+                  C-SEC             DELIMITED BY SIZE
+                  ','               DELIMITED BY SIZE
+                  C-TITLE           DELIMITED BY SIZE
+                  ','               DELIMITED BY SIZE
+                  XT-SEATS          DELIMITED BY SIZE
+                  ','               DELIMITED BY SIZE
+                  C-CLASSLIMIT      DELIMITED BY SIZE
+                  ','               DELIMITED BY SIZE
+                  C-STARTINGHOUR    DELIMITED BY SIZE
+                  ':'               DELIMITED BY SIZE
+                  C-STARTINGMIN     DELIMITED BY SIZE
+                  ','               DELIMITED BY SIZE
+                  C-DAYS            DELIMITED BY SIZE
+                  ','               DELIMITED BY SIZE
+                  C-BUILDING        DELIMITED BY SIZE
+                  ','               DELIMITED BY SIZE
+                  C-ROOM            DELIMITED BY SIZE
+             INTO XTRREC
+           END-STRING.
+           WRITE XTRREC.
+      **********************************************************
+      *   WRITE ONE LINE OF THE WAITLIST-CANDIDATE REPORT FOR  *
+      *   A SECTION THAT 305CHECKNEARCAPACITY FLAGGED          *
+      **********************************************************
+       360WRITEWAITLIST.
+           IF WS-WAIT-COUNT = 0
+                PERFORM 365WAITHEADINGS
+           END-IF.
+           ADD 1 TO WS-WAIT-COUNT.
+           MOVE C-ABB              TO WABB.
+           MOVE C-NUMB              TO WNUMB.
+           MOVE C-SEC               TO WSEC.
+           MOVE C-TITLE             TO WTITLE.
+           MOVE C-CLASSLIMIT        TO WCLASSLIMIT.
+           MOVE C-SEATSREMAINING    TO WSEATS-REMAINING.
+           MOVE WS-SECTION-PCT      TO WPERCENTFULL.
+           WRITE WAITREC FROM WAITDATA
+                AFTER ADVANCING 1 LINE.
+      **********************************************************
+      *          PRINT WAITLIST REPORT HEADING LINES           *
+      **********************************************************
+       365WAITHEADINGS.
+           WRITE WAITREC FROM WAIT-HEADING1
+                AFTER ADVANCING PAGE.
+           MOVE SPACES TO WAITREC.
+           WRITE WAITREC
+                AFTER ADVANCING 1 LINE.
+           WRITE WAITREC FROM WAIT-HEADING2
+                AFTER ADVANCING 1 LINE.
+           WRITE WAITREC FROM WAIT-HEADING3
+                AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO WAITREC.
+           WRITE WAITREC
+                AFTER ADVANCING 1 LINE.
+      **********************************************************
+      *   LOAD EVERY RECORD IN DASCOURSE INTO COURSE-TABLE      *
+      *   AHEAD OF THE ROOM/TIME CONFLICT COMPARISON            *
+      **********************************************************
+       400BUILDCONFLICTTABLE.
+           MOVE 0 TO CT-COUNT.
+           MOVE 'N' TO CT-TRUNCATED-SW.
+           OPEN INPUT SRTCOURSE.
+           PERFORM 420READFORTABLE.
+           PERFORM 410LOADTABLE
+                UNTIL ENDOFDATA.
+           CLOSE SRTCOURSE.
+       410LOADTABLE.
+           IF CT-COUNT < 2000
+                ADD 1 TO CT-COUNT
+                SET CT-IDX1 TO CT-COUNT
+                MOVE C-COURSE            TO CT-COURSE (CT-IDX1)
+                MOVE C-ABB               TO CT-ABB (CT-IDX1)
+                MOVE C-NUMB              TO CT-NUMB (CT-IDX1)
+                MOVE C-SEC               TO CT-SEC (CT-IDX1)
+                MOVE C-BUILDING          TO CT-BUILDING (CT-IDX1)
+                MOVE C-ROOM              TO CT-ROOM (CT-IDX1)
+                MOVE C-STARTINGHOUR      TO CT-STARTINGHOUR (CT-IDX1)
+                MOVE C-STARTINGMIN       TO CT-STARTINGMIN (CT-IDX1)
+                MOVE C-DAYS              TO CT-DAYS (CT-IDX1)
+           ELSE
+                IF NOT CT-TABLE-TRUNCATED
+                     DISPLAY 'COURSE-TABLE FULL AT 2000 ENTRIES -- '
+                          'CONFLICT CHECK TRUNCATED'
+                     MOVE 'Y' TO CT-TRUNCATED-SW
+                END-IF
+           END-IF.
+           PERFORM 420READFORTABLE.
+       420READFORTABLE.
+           READ SRTCOURSE INTO COURSEDATA
+                   AT END MOVE 'Y' TO EOF.
+      **********************************************************
+      *          PRINT CONFLICT REPORT HEADING LINE           ***
+      **********************************************************
+       405CONFLICTHEADINGS.
+           WRITE CONFREC FROM CONF-HEADING1
+                AFTER ADVANCING PAGE.
+           MOVE SPACES TO CONFREC.
+           WRITE CONFREC
+                AFTER ADVANCING 1 LINE.
+           WRITE CONFREC FROM CONF-HEADING2
+                AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO CONFREC.
+           WRITE CONFREC
+                AFTER ADVANCING 1 LINE.
+      **********************************************************
+      *   COMPARE ONE PAIR OF TABLE ENTRIES.  CT-IDX2 IS ONLY  *
+      *   EVER GREATER THAN CT-IDX1 SO EACH PAIR IS TESTED     *
+      *   JUST ONCE AND A COURSE IS NEVER COMPARED TO ITSELF   *
+      **********************************************************
+       450COMPAREPAIR.
+           IF CT-IDX2 NOT > CT-IDX1
+                GO TO 450COMPAREPAIR-EXIT
+           END-IF.
+           IF CT-BUILDING (CT-IDX1)     NOT = CT-BUILDING (CT-IDX2)
+              OR CT-ROOM (CT-IDX1)      NOT = CT-ROOM (CT-IDX2)
+              OR CT-STARTINGHOUR (CT-IDX1)
+                                     NOT = CT-STARTINGHOUR (CT-IDX2)
+              OR CT-STARTINGMIN (CT-IDX1)
+                                     NOT = CT-STARTINGMIN (CT-IDX2)
+                GO TO 450COMPAREPAIR-EXIT
+           END-IF.
+           PERFORM 460CHECKDAYSOVERLAP.
+           IF DAYS-OVERLAP
+                MOVE CT-ABB (CT-IDX1)        TO CF-ABB1
+                MOVE CT-NUMB (CT-IDX1)       TO CF-NUMB1
+                MOVE CT-SEC (CT-IDX1)        TO CF-SEC1
+                MOVE CT-ABB (CT-IDX2)        TO CF-ABB2
+                MOVE CT-NUMB (CT-IDX2)       TO CF-NUMB2
+                MOVE CT-SEC (CT-IDX2)        TO CF-SEC2
+                MOVE CT-BUILDING (CT-IDX1)   TO CF-BUILDING
+                MOVE CT-ROOM (CT-IDX1)       TO CF-ROOM
+                MOVE CT-STARTINGHOUR (CT-IDX1) TO CF-HOUR
+                MOVE CT-STARTINGMIN (CT-IDX1)  TO CF-MIN
+                MOVE CT-DAYS (CT-IDX1)       TO CF-DAYS1
+                MOVE CT-DAYS (CT-IDX2)       TO CF-DAYS2
+                WRITE CONFREC FROM CONFDATA
+                     AFTER ADVANCING 1 LINE
+           END-IF.
+       450COMPAREPAIR-EXIT.
+           EXIT.
+      **********************************************************
+      *   SET DAYS-OVERLAP WHEN THE TWO ENTRIES' C-DAYS SHARE  *
+      *   AT LEAST ONE NON-BLANK DAY CODE IN COMMON            *
+      **********************************************************
+       460CHECKDAYSOVERLAP.
+           MOVE 'N' TO CF-DAYS-OVERLAP.
+           PERFORM 465COMPAREDAYPOS THRU 465COMPAREDAYPOS-EXIT
+                VARYING CF-DAYPOS1 FROM 1 BY 1 UNTIL CF-DAYPOS1 > 6
+                AFTER CF-DAYPOS2 FROM 1 BY 1 UNTIL CF-DAYPOS2 > 6.
+       465COMPAREDAYPOS.
+           IF DAYS-OVERLAP
+                GO TO 465COMPAREDAYPOS-EXIT
+           END-IF.
+           IF CT-DAYS (CT-IDX1) (CF-DAYPOS1:1) NOT = SPACE
+              AND CT-DAYS (CT-IDX1) (CF-DAYPOS1:1)
+                     = CT-DAYS (CT-IDX2) (CF-DAYPOS2:1)
+                MOVE 'Y' TO CF-DAYS-OVERLAP
+           END-IF.
+       465COMPAREDAYPOS-EXIT.
+           EXIT.
+      **********************************************************
       *                 PRINT HEADING LINE                   ***
       **********************************************************
        225COURSEHEADINGS.
-           WRTIE PRINTREC FROM HEADING1
+           WRITE PRINTREC FROM HEADING1
                 AFTER ADVANCING PAGE.
-           WRITE PRINTREC FROM HEADING2.
-                AFTER ADVANCING 1.
+           WRITE PRINTREC FROM HEADING2
+                AFTER ADVANCING 1 LINE.
            MOVE SPACES TO PRINTREC.
            WRITE PRINTREC
-                AFTER ADVANCING 1.
+                AFTER ADVANCING 1 LINE.
            MOVE 0 TO LINECT.
+      **********************************************************
+      *          PRINT EXCEPTION REPORT HEADING LINE          ***
+      **********************************************************
+       226EXCPHEADINGS.
+           WRITE EXCPREC FROM EXCP-HEADING1
+                AFTER ADVANCING PAGE.
+           MOVE SPACES TO EXCPREC.
+           WRITE EXCPREC
+                AFTER ADVANCING 1 LINE.
+           WRITE EXCPREC FROM EXCP-HEADING2
+                AFTER ADVANCING 1 LINE.
+           WRITE EXCPREC FROM EXCP-HEADING3
+                AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO EXCPREC.
+           WRITE EXCPREC
+                AFTER ADVANCING 1 LINE.
       *********************************************************
       *         READ THE DATA FILE                      ******
       *********************************************************
        800READCOURSEFILE.
-           READ COURSEFILE INTO COURSEDATA
+           READ SRTCOURSE INTO COURSEDATA
                    AT END MOVE 'Y' TO EOF.
-
+           IF NOT ENDOFDATA
+                ADD 1 TO CKPT-READ-COUNT
+                DIVIDE CKPT-READ-COUNT BY CKPT-INTERVAL
+                     GIVING CKPT-QUOTIENT
+                     REMAINDER CKPT-REMAINDER
+                IF CKPT-REMAINDER = 0
+                     PERFORM 700WRITECHECKPOINT
+                END-IF
+           END-IF.
+      **********************************************************
+      *   WRITE A CHECKPOINT EVERY CKPT-INTERVAL READS SO A    *
+      *   RESTART CAN SKIP BACK UP TO HERE INSTEAD OF STARTING *
+      *   THE WHOLE PASS OVER FROM THE TOP                     *
+      **********************************************************
+       700WRITECHECKPOINT.
+           MOVE C-COURSE         TO CKPT-COURSE-KEY.
+           MOVE CKPT-READ-COUNT  TO CKPT-REL-COUNT.
+           MOVE WS-PREV-ABB      TO CKPT-SAVE-PREV-ABB.
+           MOVE WS-DEPT-COUNT    TO CKPT-SAVE-DEPT-COUNT.
+           MOVE WS-DEPT-LIMIT    TO CKPT-SAVE-DEPT-LIMIT.
+           MOVE WS-DEPT-TAKEN    TO CKPT-SAVE-DEPT-TAKEN.
+           MOVE WS-GRAND-COUNT   TO CKPT-SAVE-GRAND-COUNT.
+           MOVE WS-GRAND-LIMIT   TO CKPT-SAVE-GRAND-LIMIT.
+           MOVE WS-GRAND-TAKEN   TO CKPT-SAVE-GRAND-TAKEN.
+           WRITE CKPT-RECORD.
+      **********************************************************
+      *   RESTART: READ FORWARD THROUGH WHATEVER CHECKPOINTS   *
+      *   A PRIOR RUN LEFT BEHIND AND KEEP THE LAST ONE.  IF   *
+      *   THIS IS A RESTART AND URSCKPT DOESN'T EXIST YET (NO  *
+      *   PRIOR RUN EVER CHECKPOINTED), FALL BACK TO STARTING  *
+      *   FROM THE TOP RATHER THAN ABENDING                    *
+      **********************************************************
+       710READLASTCHECKPOINT.
+           MOVE 0 TO CKPT-SKIP-COUNT.
+           OPEN INPUT CKPTFILE.
+           IF CK-FILE-STATUS = '35'
+                DISPLAY 'URSCKPT DOES NOT EXIST -- '
+                     'STARTING FROM THE TOP'
+                GO TO 710READLASTCHECKPOINT-EXIT
+           END-IF.
+           READ CKPTFILE
+                AT END MOVE 'Y' TO EOF.
+           PERFORM 715KEEPLASTCHECKPOINT
+                UNTIL ENDOFDATA.
+           CLOSE CKPTFILE.
+           MOVE 'N' TO EOF.
+       710READLASTCHECKPOINT-EXIT.
+           EXIT.
+       715KEEPLASTCHECKPOINT.
+           MOVE CKPT-REL-COUNT        TO CKPT-SKIP-COUNT.
+           MOVE CKPT-SAVE-PREV-ABB    TO WS-PREV-ABB.
+           MOVE CKPT-SAVE-DEPT-COUNT  TO WS-DEPT-COUNT.
+           MOVE CKPT-SAVE-DEPT-LIMIT  TO WS-DEPT-LIMIT.
+           MOVE CKPT-SAVE-DEPT-TAKEN  TO WS-DEPT-TAKEN.
+           MOVE CKPT-SAVE-GRAND-COUNT TO WS-GRAND-COUNT.
+           MOVE CKPT-SAVE-GRAND-LIMIT TO WS-GRAND-LIMIT.
+           MOVE CKPT-SAVE-GRAND-TAKEN TO WS-GRAND-TAKEN.
+           READ CKPTFILE
+                AT END MOVE 'Y' TO EOF.
+      **********************************************************
+      *   SKIP FORWARD PAST THE RECORDS ALREADY COVERED BY THE *
+      *   LAST CHECKPOINT -- SRTCOURSE IS SEQUENTIAL, SO THIS  *
+      *   RE-READS AND DISCARDS RATHER THAN REPOSITIONING      *
+      **********************************************************
+       720SKIPTOCHECKPOINT.
+           MOVE 'N' TO WS-RESTART-INVALID.
+           MOVE CKPT-SKIP-COUNT TO CKPT-SKIP-LEFT.
+           MOVE CKPT-SKIP-COUNT TO CKPT-READ-COUNT.
+           PERFORM 725SKIPONERECORD
+                UNTIL CKPT-SKIP-LEFT = 0.
+           PERFORM 735VERIFYCHECKPOINTKEY.
+       725SKIPONERECORD.
+           READ SRTCOURSE INTO COURSEDATA
+                   AT END MOVE 'Y' TO EOF.
+           SUBTRACT 1 FROM CKPT-SKIP-LEFT.
+      **********************************************************
+      *   CONFIRM THE RECORD JUST LANDED ON BY THE SKIP LOOP IS *
+      *   THE SAME ONE THE LAST CHECKPOINT WAS WRITTEN AGAINST  *
+      **********************************************************
+       735VERIFYCHECKPOINTKEY.
+           IF ENDOFDATA OR C-COURSE NOT = CKPT-COURSE-KEY
+                MOVE 'Y' TO WS-RESTART-INVALID
+           END-IF.
+      **********************************************************
+      *   OPEN SRTCOURSE AND THE REPORT FILES FOR THE MAIN     *
+      *   PASS.  ON A RESTART, EACH REPORT FILE IS OPENED      *
+      *   EXTEND SO THE PRE-CHECKPOINT PAGES FROM THE ORIGINAL *
+      *   RUN STAY ON THE REPORT INSTEAD OF BEING OVERWRITTEN; *
+      *   OTHERWISE THEY'RE OPENED OUTPUT AS A FRESH RUN       *
+      **********************************************************
+       730OPENREPORTFILES.
+           OPEN INPUT SRTCOURSE.
+           IF CKPT-SKIP-COUNT > 0
+                PERFORM 731OPENEXTENDREPORTS
+           ELSE
+                OPEN OUTPUT PRINTFILE
+                     OUTPUT EXCPFILE
+                     OUTPUT XTRFILE
+                     OUTPUT WAITFILE
+                     OUTPUT CKPTFILE
+           END-IF.
+       731OPENEXTENDREPORTS.
+           OPEN EXTEND PRINTFILE.
+           IF PF-FILE-STATUS = '35'
+                CLOSE PRINTFILE
+                OPEN OUTPUT PRINTFILE
+                CLOSE PRINTFILE
+                OPEN EXTEND PRINTFILE
+           END-IF.
+           OPEN EXTEND EXCPFILE.
+           IF EF-FILE-STATUS = '35'
+                CLOSE EXCPFILE
+                OPEN OUTPUT EXCPFILE
+                CLOSE EXCPFILE
+                OPEN EXTEND EXCPFILE
+           END-IF.
+           OPEN EXTEND XTRFILE.
+           IF XF-FILE-STATUS = '35'
+                CLOSE XTRFILE
+                OPEN OUTPUT XTRFILE
+                CLOSE XTRFILE
+                OPEN EXTEND XTRFILE
+           END-IF.
+           OPEN EXTEND WAITFILE.
+           IF WF-FILE-STATUS = '35'
+                CLOSE WAITFILE
+                OPEN OUTPUT WAITFILE
+                CLOSE WAITFILE
+                OPEN EXTEND WAITFILE
+           END-IF.
+           OPEN EXTEND CKPTFILE.
+           IF CK-FILE-STATUS = '35'
+                CLOSE CKPTFILE
+                OPEN OUTPUT CKPTFILE
+                CLOSE CKPTFILE
+                OPEN EXTEND CKPTFILE
+           END-IF.
