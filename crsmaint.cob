@@ -0,0 +1,314 @@
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. CRSMAINT.
+        AUTHOR. Martin Funmaker.
+      * ONLINE COURSE-FILE MAINTENANCE.
+      ******************************************************
+      * MODIFICATION HISTORY
+      *   MWF  ORIGINAL WRITE-UP -- ADD/UPDATE/DELETE AGAINST
+      *        THE INDEXED DASCOURSE FILE, KEYED ON C-COURSE,
+      *        SO SCHEDULE CORRECTIONS DON'T HAVE TO BE MADE
+      *        BY HAND-EDITING THE DATA FILE.
+      ******************************************************
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+           SELECT COURSEFILE ASSIGN TO 'DASCOURSE'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS C-COURSE
+               FILE STATUS IS WS-FILE-STATUS.
+        DATA DIVISION.
+        FILE SECTION.
+        FD  COURSEFILE
+           LABEL RECORDS ARE STANDARD.
+           COPY CRSLAYT.
+
+        WORKING-STORAGE SECTION.
+        01  MISC.
+           03  WS-FILE-STATUS    PIC XX  VALUE '00'.
+           03  WS-DONE           PIC X   VALUE 'N'.
+                 88 MAINT-DONE           VALUE 'Y'.
+           03  WS-CHOICE         PIC X   VALUE SPACES.
+      **********************************************************
+      *   STAGING AREA FOR WHATEVER IS TYPED AT A PROMPT, SO   *
+      *   NUMERIC FIELDS CAN BE VALIDATED BEFORE THEY'RE MOVED *
+      *   INTO COURSEDATA                                      *
+      **********************************************************
+       77  WS-INPUT-LINE           PIC X(20) VALUE SPACES.
+      **********************************************************
+      *   WORK FIELDS FOR TRIMMING TRAILING SPACES OFF OF      *
+      *   WS-INPUT-LINE AND PEELING OFF AN OPTIONAL LEADING     *
+      *   SIGN BEFORE THE NUMERIC CLASS TEST IS APPLIED -- A    *
+      *   CLASS TEST AGAINST THE WHOLE 20-CHARACTER FIELD FAILS *
+      *   ON THE TRAILING SPACES LEFT BY A SHORT ACCEPT         *
+      **********************************************************
+       77  WS-INPUT-LEN            PIC 99    COMP VALUE 0.
+       77  WS-DIGIT-START          PIC 99    COMP VALUE 0.
+       77  WS-DIGIT-LEN            PIC 99    COMP VALUE 0.
+       01  WS-INPUT-SWITCHES.
+           03  WS-INPUT-NEGATIVE PIC X   VALUE 'N'.
+                 88 INPUT-IS-NEGATIVE     VALUE 'Y'.
+
+        PROCEDURE DIVISION.
+       000MAINLINE.
+           OPEN I-O COURSEFILE.
+           IF WS-FILE-STATUS = '35'
+                DISPLAY 'DASCOURSE DOES NOT EXIST -- CREATING IT'
+                CLOSE COURSEFILE
+                OPEN OUTPUT COURSEFILE
+                CLOSE COURSEFILE
+                OPEN I-O COURSEFILE
+           END-IF.
+           PERFORM 100MAINMENU
+                UNTIL MAINT-DONE.
+           CLOSE COURSEFILE.
+           STOP RUN.
+      **********************************************************
+      *                 MAIN MENU                              *
+      **********************************************************
+       100MAINMENU.
+           DISPLAY ' '.
+           DISPLAY 'COURSE FILE MAINTENANCE'.
+           DISPLAY '  A - ADD A SECTION'.
+           DISPLAY '  U - UPDATE A SECTION'.
+           DISPLAY '  D - DELETE A SECTION'.
+           DISPLAY '  Q - QUIT'.
+           DISPLAY 'SELECTION? ' WITH NO ADVANCING.
+           ACCEPT WS-CHOICE.
+           IF WS-CHOICE = 'A' OR WS-CHOICE = 'a'
+                PERFORM 200ADDSECTION
+           ELSE
+                IF WS-CHOICE = 'U' OR WS-CHOICE = 'u'
+                     PERFORM 300UPDATESECTION
+                ELSE
+                     IF WS-CHOICE = 'D' OR WS-CHOICE = 'd'
+                          PERFORM 400DELETESECTION
+                     ELSE
+                          IF WS-CHOICE = 'Q' OR WS-CHOICE = 'q'
+                               MOVE 'Y' TO WS-DONE
+                          ELSE
+                               DISPLAY 'NOT A VALID SELECTION'
+                          END-IF
+                     END-IF
+                END-IF
+           END-IF.
+      **********************************************************
+      *   ADD A NEW SECTION                                    *
+      **********************************************************
+       200ADDSECTION.
+           MOVE SPACES TO COURSEDATA.
+           DISPLAY 'DEPARTMENT ABBREVIATION (3 CHAR)? '
+                WITH NO ADVANCING.
+           ACCEPT C-ABB.
+           DISPLAY 'COURSE NUMBER (4 CHAR)?            '
+                WITH NO ADVANCING.
+           ACCEPT C-NUMB.
+           DISPLAY 'SECTION (UP TO 20 CHAR)?           '
+                WITH NO ADVANCING.
+           ACCEPT C-SEC.
+           READ COURSEFILE
+                KEY IS C-COURSE
+                INVALID KEY
+                     CONTINUE
+                NOT INVALID KEY
+                     DISPLAY 'THAT SECTION ALREADY EXISTS'
+                     GO TO 200ADDSECTION-EXIT
+           END-READ.
+           PERFORM 250ACCEPTSECTIONFIELDS.
+           WRITE COURSEDATA
+                INVALID KEY
+                     DISPLAY 'UNABLE TO ADD -- ' WS-FILE-STATUS
+           END-WRITE.
+       200ADDSECTION-EXIT.
+           EXIT.
+      **********************************************************
+      *   UPDATE AN EXISTING SECTION                           *
+      **********************************************************
+       300UPDATESECTION.
+           DISPLAY 'DEPARTMENT ABBREVIATION (3 CHAR)? '
+                WITH NO ADVANCING.
+           ACCEPT C-ABB.
+           DISPLAY 'COURSE NUMBER (4 CHAR)?            '
+                WITH NO ADVANCING.
+           ACCEPT C-NUMB.
+           DISPLAY 'SECTION (UP TO 20 CHAR)?           '
+                WITH NO ADVANCING.
+           ACCEPT C-SEC.
+           READ COURSEFILE
+                KEY IS C-COURSE
+                INVALID KEY
+                     DISPLAY 'NO SUCH SECTION ON FILE'
+                     GO TO 300UPDATESECTION-EXIT
+           END-READ.
+           PERFORM 250ACCEPTSECTIONFIELDS.
+           REWRITE COURSEDATA
+                INVALID KEY
+                     DISPLAY 'UNABLE TO UPDATE -- ' WS-FILE-STATUS
+           END-REWRITE.
+       300UPDATESECTION-EXIT.
+           EXIT.
+      **********************************************************
+      *   DELETE A SECTION                                     *
+      **********************************************************
+       400DELETESECTION.
+           DISPLAY 'DEPARTMENT ABBREVIATION (3 CHAR)? '
+                WITH NO ADVANCING.
+           ACCEPT C-ABB.
+           DISPLAY 'COURSE NUMBER (4 CHAR)?            '
+                WITH NO ADVANCING.
+           ACCEPT C-NUMB.
+           DISPLAY 'SECTION (UP TO 20 CHAR)?           '
+                WITH NO ADVANCING.
+           ACCEPT C-SEC.
+           READ COURSEFILE
+                KEY IS C-COURSE
+                INVALID KEY
+                     DISPLAY 'NO SUCH SECTION ON FILE'
+                     GO TO 400DELETESECTION-EXIT
+           END-READ.
+           DISPLAY 'DELETE ' C-COURSE ' -- ARE YOU SURE (Y/N)? '
+                WITH NO ADVANCING.
+           ACCEPT WS-CHOICE.
+           IF WS-CHOICE = 'Y' OR WS-CHOICE = 'y'
+                DELETE COURSEFILE
+                     INVALID KEY
+                          DISPLAY 'UNABLE TO DELETE -- '
+                               WS-FILE-STATUS
+                END-DELETE
+           ELSE
+                DISPLAY 'DELETE CANCELLED'
+           END-IF.
+       400DELETESECTION-EXIT.
+           EXIT.
+      **********************************************************
+      *   PROMPT FOR AND VALIDATE THE REMAINING FIELDS OF A    *
+      *   COURSEDATA RECORD -- SHARED BY ADD AND UPDATE        *
+      **********************************************************
+       250ACCEPTSECTIONFIELDS.
+           DISPLAY 'COURSE TITLE (UP TO 20 CHAR)?      '
+                WITH NO ADVANCING.
+           ACCEPT C-TITLE.
+           PERFORM 251ACCEPTSEATSREMAINING.
+           PERFORM 252ACCEPTCLASSLIMIT.
+           PERFORM 253ACCEPTSTARTINGTIME.
+           DISPLAY 'MEETING DAYS, E.G. MW OR TR (6 CHAR)? '
+                WITH NO ADVANCING.
+           ACCEPT C-DAYS.
+           DISPLAY 'BUILDING (2 CHAR)?                 '
+                WITH NO ADVANCING.
+           ACCEPT C-BUILDING.
+           DISPLAY 'ROOM (3 CHAR)?                      '
+                WITH NO ADVANCING.
+           ACCEPT C-ROOM.
+       251ACCEPTSEATSREMAINING.
+           DISPLAY 'SEATS REMAINING (MAY BE NEGATIVE)?  '
+                WITH NO ADVANCING.
+           ACCEPT WS-INPUT-LINE.
+           PERFORM 260FINDINPUTLENGTH.
+           PERFORM 262FINDDIGITSTART.
+           IF WS-DIGIT-LEN < 1
+                OR WS-DIGIT-LEN > 3
+                OR WS-INPUT-LINE (WS-DIGIT-START:WS-DIGIT-LEN)
+                     IS NOT NUMERIC
+                DISPLAY 'NOT NUMERIC OR OUT OF RANGE -- '
+                     'LEAVING AT ZERO'
+                MOVE 0 TO C-SEATSREMAINING
+           ELSE
+                MOVE WS-INPUT-LINE (WS-DIGIT-START:WS-DIGIT-LEN)
+                     TO C-SEATSREMAINING
+                IF INPUT-IS-NEGATIVE
+                     COMPUTE C-SEATSREMAINING =
+                          C-SEATSREMAINING * -1
+                END-IF
+           END-IF.
+       252ACCEPTCLASSLIMIT.
+           DISPLAY 'CLASS LIMIT?                        '
+                WITH NO ADVANCING.
+           ACCEPT WS-INPUT-LINE.
+           PERFORM 260FINDINPUTLENGTH.
+           PERFORM 262FINDDIGITSTART.
+           IF WS-DIGIT-LEN < 1
+                OR WS-DIGIT-LEN > 3
+                OR INPUT-IS-NEGATIVE
+                OR WS-INPUT-LINE (WS-DIGIT-START:WS-DIGIT-LEN)
+                     IS NOT NUMERIC
+                DISPLAY 'NOT NUMERIC OR OUT OF RANGE -- '
+                     'LEAVING AT ZERO'
+                MOVE 0 TO C-CLASSLIMIT
+           ELSE
+                MOVE WS-INPUT-LINE (WS-DIGIT-START:WS-DIGIT-LEN)
+                     TO C-CLASSLIMIT
+           END-IF.
+       253ACCEPTSTARTINGTIME.
+           DISPLAY 'STARTING HOUR (00-23)?              '
+                WITH NO ADVANCING.
+           ACCEPT WS-INPUT-LINE.
+           PERFORM 260FINDINPUTLENGTH.
+           PERFORM 262FINDDIGITSTART.
+           IF WS-DIGIT-LEN < 1
+                OR WS-DIGIT-LEN > 2
+                OR INPUT-IS-NEGATIVE
+                OR WS-INPUT-LINE (WS-DIGIT-START:WS-DIGIT-LEN)
+                     IS NOT NUMERIC
+                DISPLAY 'NOT NUMERIC -- LEAVING AT ZERO'
+                MOVE 0 TO C-STARTINGHOUR
+           ELSE
+                MOVE WS-INPUT-LINE (WS-DIGIT-START:WS-DIGIT-LEN)
+                     TO C-STARTINGHOUR
+                IF C-STARTINGHOUR > 23
+                     DISPLAY 'OUT OF RANGE (00-23) -- '
+                          'LEAVING AT ZERO'
+                     MOVE 0 TO C-STARTINGHOUR
+                END-IF
+           END-IF.
+           DISPLAY 'STARTING MINUTE (00-59)?            '
+                WITH NO ADVANCING.
+           ACCEPT WS-INPUT-LINE.
+           PERFORM 260FINDINPUTLENGTH.
+           PERFORM 262FINDDIGITSTART.
+           IF WS-DIGIT-LEN < 1
+                OR WS-DIGIT-LEN > 2
+                OR INPUT-IS-NEGATIVE
+                OR WS-INPUT-LINE (WS-DIGIT-START:WS-DIGIT-LEN)
+                     IS NOT NUMERIC
+                DISPLAY 'NOT NUMERIC -- LEAVING AT ZERO'
+                MOVE 0 TO C-STARTINGMIN
+           ELSE
+                MOVE WS-INPUT-LINE (WS-DIGIT-START:WS-DIGIT-LEN)
+                     TO C-STARTINGMIN
+                IF C-STARTINGMIN > 59
+                     DISPLAY 'OUT OF RANGE (00-59) -- '
+                          'LEAVING AT ZERO'
+                     MOVE 0 TO C-STARTINGMIN
+                END-IF
+           END-IF.
+      **********************************************************
+      *   FIND THE LENGTH OF WHATEVER WAS ACTUALLY TYPED INTO   *
+      *   WS-INPUT-LINE, BY SCANNING BACK FROM THE END UNTIL A  *
+      *   NON-SPACE CHARACTER IS FOUND                          *
+      **********************************************************
+       260FINDINPUTLENGTH.
+           MOVE 20 TO WS-INPUT-LEN.
+           PERFORM 261TRIMTRAILING THRU 261TRIMTRAILING-EXIT
+                UNTIL WS-INPUT-LEN = 0.
+       261TRIMTRAILING.
+           IF WS-INPUT-LINE (WS-INPUT-LEN:1) NOT = SPACE
+                GO TO 261TRIMTRAILING-EXIT
+           END-IF.
+           SUBTRACT 1 FROM WS-INPUT-LEN.
+       261TRIMTRAILING-EXIT.
+           EXIT.
+      **********************************************************
+      *   PEEL AN OPTIONAL LEADING '-' OFF OF THE TRIMMED INPUT  *
+      *   AND LOCATE WHERE THE DIGITS THEMSELVES START, SO THE  *
+      *   CLASS TEST RUNS AGAINST DIGITS ONLY                   *
+      **********************************************************
+       262FINDDIGITSTART.
+           MOVE 1 TO WS-DIGIT-START.
+           MOVE 'N' TO WS-INPUT-NEGATIVE.
+           IF WS-INPUT-LEN > 0 AND WS-INPUT-LINE (1:1) = '-'
+                MOVE 'Y' TO WS-INPUT-NEGATIVE
+                MOVE 2 TO WS-DIGIT-START
+           END-IF.
+           COMPUTE WS-DIGIT-LEN = WS-INPUT-LEN - WS-DIGIT-START + 1.
